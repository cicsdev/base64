@@ -7,25 +7,277 @@
        installation.            CICS Performance, IBM Hursley.
        date-written.            May 2021.
 
+      *    -------------------------------------------------------------
+      *    Modification history
+      *
+      *    2021-06 IB  Drive the program from a real QSAM input file
+      *                (INFILE) instead of the hard-coded test literal,
+      *                writing the Base64 of each record to OUTFILE.
+      *    2021-06 IB  Check the return code from BASE64D the same way
+      *                the BASE64E return code is already checked, so a
+      *                bad decode doesn't fall through to the display.
+      *    2021-07 IB  Compare the decoded output back to the original
+      *                record and flag any mismatch with a distinct,
+      *                non-zero return code (RECONCILE-RC).
+      *    2021-07 IB  Widen INPUT-RECORD/OUTPUT-RECORD past 100 bytes
+      *                and drive BASE64E/BASE64D once per 99/96 byte
+      *                chunk, reassembling the pieces either side, so
+      *                records longer than one call's buffer can flow
+      *                through the program.
+      *    2021-08 IB  Write an end-of-run summary (SUMRPT) of records
+      *                processed, bytes in/out and BASE64E/BASE64D
+      *                error counts, for the operations audit trail.
+      *    2021-08 IB  Read a control card from CTLCARD to pick encode-
+      *                only, decode-only or round-trip mode, so a run
+      *                doesn't have to pay for the unused half of the
+      *                BASE64E/BASE64D call chain.
+      *    2021-09 IB  Replace the anonymous 100-byte buffer with the
+      *                B64TRAN transaction record (id/type/payload), so
+      *                one input file can carry a mix of encode and
+      *                decode requests, each handled by its own type.
+      *    2021-09 IB  Add an optional interface dataset (TDQOUT) that
+      *                each encoded result is also written to, for
+      *                downstream jobs that pick up Base64 payloads
+      *                programmatically instead of off the job log.
+      *    2021-10 IB  Translate the BASE64E/BASE64D return code into a
+      *                distinct, documented return-code/message pair
+      *                (see RC-MESSAGE table below) instead of passing
+      *                the raw rc straight through to RETURN-CODE.
+      *    2021-10 IB  Add checkpoint/restart (DD CKPTFILE) - a
+      *                checkpoint is taken every CTL-CKPT-INTERVAL
+      *                records, and a restarted run skips the records
+      *                the checkpoint shows were already processed.
+      *    2021-10 IB  Default the control card's fields explicitly
+      *                before the read instead of blanket-spacing the
+      *                whole record on end-of-file, and guard the
+      *                CTL-CKPT-INTERVAL compare with IS NUMERIC, so a
+      *                short or missing CTLCARD can't leave a numeric
+      *                comparison looking at space characters.
+      *    2021-10 IB  Skip a B64TRAN record with a zero payload length
+      *                instead of driving encode/decode with it, and
+      *                open/close TDQOUT only when the control card
+      *                asks for it, so a run that doesn't want the
+      *                interface dataset no longer needs a DD for it.
+      *    2021-10 IB  Add the missing THRU clauses to the PERFORMs of
+      *                ENCODE-ONLY-RECORD/DECODE-ONLY-RECORD/ROUND-
+      *                TRIP-RECORD in PROCESS-RECORD - without them the
+      *                oversize GO TO in each paragraph fell through
+      *                into the next paragraph instead of returning to
+      *                PROCESS-RECORD.
+      *    2021-10 IB  OPEN EXTEND instead of OPEN OUTPUT for OUTFILE,
+      *                SUMRPT and TDQOUT on a restarted run, so the
+      *                records a prior, interrupted run already wrote
+      *                aren't truncated away by the restart.
+      *    2021-10 IB  Stop ENCODE-CHUNK/DECODE-CHUNK jumping straight
+      *                to BASE64-END on a bad rc three levels down from
+      *                where the record is being processed - they now
+      *                just stop chunking and return, leaving ENCODE-
+      *                ONLY-RECORD/DECODE-ONLY-RECORD/ROUND-TRIP-RECORD
+      *                to make the actual abort decision, which is what
+      *                their existing rc checks were already there for.
+      *    -------------------------------------------------------------
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select input-file assign to INFILE
+               organization is sequential.
+
+           select output-file assign to OUTFILE
+               organization is sequential.
+
+           select summary-file assign to SUMRPT
+               organization is sequential.
+
+           select control-file assign to CTLCARD
+               organization is sequential.
+
+           select interface-file assign to TDQOUT
+               organization is sequential.
+
+           select checkpoint-file assign to CKPTFILE
+               organization is sequential.
+
        data division.
 
+       file section.
+
+      *    Input dataset - one B64TRAN transaction per record, its
+      *    payload encoded/decoded in successive chunks
+       fd  input-file
+           recording mode f
+           label records standard.
+       01  input-record.
+           copy b64tran.
+
+      *    Output dataset - Base64 of the matching input record
+       fd  output-file
+           recording mode f
+           label records standard.
+       01  output-record           pic x(5336).
+
+      *    Operations summary/audit trail for the run
+       fd  summary-file
+           recording mode f
+           label records standard.
+       01  summary-record          pic x(80).
+
+      *    Run-mode control card - CTL-MODE of E/D/R selects
+      *    encode-only, decode-only or round-trip processing;
+      *    CTL-TDQ-INDICATOR of Y also hands encoded results to TDQOUT;
+      *    CTL-CKPT-INTERVAL sets how many records between checkpoints
+       fd  control-file
+           recording mode f
+           label records standard.
+       01  control-record.
+           05  ctl-mode             pic x(01).
+           05  ctl-tdq-indicator    pic x(01).
+           05  ctl-ckpt-interval    pic 9(05).
+           05  filler               pic x(73).
+
+      *    Interface dataset - encoded results, for downstream jobs
+      *    that pick up Base64 payloads programmatically
+       fd  interface-file
+           recording mode f
+           label records standard.
+       01  interface-record        pic x(5336).
+
+      *    Checkpoint dataset - how many records this program had
+      *    already fully processed as of the last checkpoint taken
+       fd  checkpoint-file
+           recording mode f
+           label records standard.
+       01  checkpoint-record.
+           05  ckpt-records-processed  pic 9(9) comp.
+
        working-storage section.
 
-      *    Input buffer
+      *    Largest raw payload this program will encode, and the
+      *    largest already-encoded payload it will decode
+       01  max-encode-payload-length   pic 9(9) comp-5 value 4000.
+       01  max-decode-payload-length   pic 9(9) comp-5 value 5336.
+
+      *    BASE64E is called with at most this many bytes at a time -
+      *    kept a multiple of 3 so no chunk boundary falls mid Base64
+      *    group and the encoded pieces can simply be concatenated
+       01  encode-chunk-size   pic 9(4) comp-5 value 99.
+
+      *    BASE64D is called with at most this many encoded bytes at a
+      *    time - kept a multiple of 4 to match whole Base64 groups
+       01  decode-chunk-size   pic 9(4) comp-5 value 96.
+
+      *    Input buffer and length used for a single BASE64E call
        01  input-data          pic x(100).
+       01  input-length        pic 9(9) comp-5.
 
-      *    Output data buffer and length
-       01  output-data         pic x(100).
+      *    Output data buffer and length for a single BASE64E call
+       01  output-data         pic x(140).
        01  output-length       pic 9(9) comp-5.
 
-      *    Length after encoding
+      *    Length of the encoded chunk in DECODE-DATA being passed to
+      *    a single BASE64D call for decoding
        01  encoded-length      pic 9(9) comp-5.
 
+      *    Decode buffers and length used for a single BASE64D call
+       01  decode-data         pic x(140).
+       01  decode-output       pic x(140).
+       01  decode-length       pic 9(9) comp-5.
+
+      *    Whole-record Base64 and decoded buffers, built up one chunk
+      *    at a time and written/compared as a unit
+       01  encoded-buffer          pic x(5336).
+       01  encoded-total-length    pic 9(9) comp-5.
+       01  decoded-buffer          pic x(4008).
+       01  decoded-total-length    pic 9(9) comp-5.
+
+      *    Working position and length used while chunking a record
+       01  chunk-offset        pic 9(9) comp-5.
+       01  chunk-length        pic 9(9) comp-5.
+       01  bytes-remaining     pic 9(9) comp-5.
+
       *    Return code
        01  rc                  pic s9(8) binary value 0.
 
-      *    Plaintext to use as a test case
-       77  plaintext pic x(26) value 'abcdefghijklmnopqrstuvwxyz'.
+      *    Distinct return code used when the round-trip reconciliation
+      *    check below finds the decoded output does not match the
+      *    original record - kept clear of any code BASE64E/BASE64D
+      *    can itself return.
+       01  reconcile-rc        pic s9(8) binary value 90.
+
+      *    Return code this program actually sets on a BASE64E/BASE64D
+      *    failure, and the message that goes with it - translated from
+      *    the raw call rc by TRANSLATE-ENCODE-RC/TRANSLATE-DECODE-RC.
+      *
+      *        08  BASE64E output buffer too small
+      *        09  BASE64E invalid input character
+      *        10  BASE64E input truncated
+      *        11  BASE64E unrecognized return code
+      *        18  BASE64D output buffer too small
+      *        19  BASE64D invalid input character
+      *        20  BASE64D input truncated
+      *        21  BASE64D unrecognized return code
+      *        90  round-trip reconciliation mismatch (see RECONCILE-RC)
+       01  final-rc            pic s9(8) binary value 0.
+       01  rc-message          pic x(60).
+
+      *    Count of the record currently being processed, used to
+      *    identify a record in the reconciliation mismatch message.
+       01  record-count        pic 9(9) comp-5 value 0.
+
+      *    Operations summary counters
+       01  records-processed   pic 9(9) comp-5 value 0.
+       01  total-bytes-in      pic 9(9) comp-5 value 0.
+       01  total-bytes-out     pic 9(9) comp-5 value 0.
+       01  encode-error-count  pic 9(9) comp-5 value 0.
+       01  decode-error-count  pic 9(9) comp-5 value 0.
+       01  skipped-record-count pic 9(9) comp-5 value 0.
+
+      *    Edited fields used to build the summary report lines
+       01  ed-records-processed    pic zzzzzzzz9.
+       01  ed-total-bytes-in       pic zzzzzzzz9.
+       01  ed-total-bytes-out      pic zzzzzzzz9.
+       01  ed-encode-error-count   pic zzzzzzzz9.
+       01  ed-decode-error-count   pic zzzzzzzz9.
+       01  ed-skipped-record-count pic zzzzzzzz9.
+
+      *    End-of-file switch
+       01  wk-switches.
+           05  input-eof-switch    pic x(01) value 'N'.
+               88  input-eof                value 'Y'.
+
+      *    Reconciliation switch - set on when any record's decoded
+      *    output fails to match the record that was originally encoded
+       01  wk-reconcile-switches.
+           05  reconcile-switch    pic x(01) value 'N'.
+               88  reconcile-mismatch      value 'Y'.
+
+      *    Run mode, defaulted to round-trip and overridden by the
+      *    control card read at start of run
+       01  run-mode                pic x(01) value 'R'.
+           88  mode-encode-only            value 'E'.
+           88  mode-decode-only            value 'D'.
+           88  mode-round-trip             value 'R'.
+
+      *    Whether encoded results are also handed off to TDQOUT
+       01  tdq-output-switch       pic x(01) value 'N'.
+           88  tdq-output-requested        value 'Y'.
+
+      *    Set on immediately before the normal (not error-abort) exit
+      *    from main processing, so BASE64-END knows whether it is safe
+      *    to checkpoint the very last record processed
+       01  run-completed-switch    pic x(01) value 'N'.
+           88  run-completed-ok            value 'Y'.
+
+      *    How many records this run has processed since the last
+      *    checkpoint, how many records between checkpoints, and how
+      *    many records a restarted run skips because an earlier run's
+      *    checkpoint already covered them
+       01  checkpoint-due-count    pic 9(9) comp-5 value 0.
+       01  checkpoint-interval     pic 9(9) comp-5 value 100.
+       01  restart-skip-count      pic 9(9) comp-5 value 0.
+       01  skip-index              pic 9(9) comp-5.
 
        procedure division.
 
@@ -33,52 +285,562 @@
 
       *    -------------------------------------------------------------
 
-      *    Setup data buffers
-           move plaintext to input-data.
-           move spaces to output-data.
-           move length of output-data to output-length.
+           perform read-control-card.
 
-      *    Encode data in Base64
-           call 'BASE64E' using
-               by reference input-data
-               by content length of plaintext
-               by reference output-data output-length
-               returning rc.
+           perform read-restart-checkpoint.
+
+           perform open-input-output.
+
+           perform skip-to-restart-point.
+
+           perform process-record
+               until input-eof.
+
+           set run-completed-ok to true.
+
+           go to base64-end.
+
+      *    -------------------------------------------------------------
+
+      *    Pick up the run mode from the control card - any record
+      *    other than E or D defaults the run to round-trip mode
+       read-control-card.
+
+           move spaces to ctl-mode.
+           move spaces to ctl-tdq-indicator.
+           move 0 to ctl-ckpt-interval.
+
+           open input control-file.
+
+           read control-file
+               at end
+                   continue
+           end-read.
+
+           close control-file.
+
+           if ctl-mode = 'E' or ctl-mode = 'D'
+               move ctl-mode to run-mode
+           else
+               move 'R' to run-mode
+           end-if.
+
+           if ctl-tdq-indicator = 'Y'
+               move 'Y' to tdq-output-switch
+           else
+               move 'N' to tdq-output-switch
+           end-if.
+
+           if ctl-ckpt-interval is numeric and ctl-ckpt-interval > 0
+               move ctl-ckpt-interval to checkpoint-interval
+           else
+               move 100 to checkpoint-interval
+           end-if.
+
+           display 'Run mode      : ' run-mode.
+           display 'TDQ output    : ' tdq-output-switch.
+           display 'Ckpt interval : ' checkpoint-interval.
+
+      *    -------------------------------------------------------------
+
+      *    Pick up how many records an earlier, interrupted run of this
+      *    job had already fully processed, so this run can skip them
+      *    rather than reprocessing (and re-reporting) work already done
+       read-restart-checkpoint.
+
+           move 0 to ckpt-records-processed.
+
+           open input checkpoint-file.
+
+           read checkpoint-file
+               at end
+                   continue
+           end-read.
+
+           close checkpoint-file.
+
+           move ckpt-records-processed to restart-skip-count.
+
+           if restart-skip-count > 0
+               display 'Restarting - skipping first '
+                   restart-skip-count ' already-processed record(s)'
+           end-if.
+
+      *    -------------------------------------------------------------
+
+      *    A restarted run must not OPEN OUTPUT the datasets a prior,
+      *    interrupted run already wrote up to its last checkpoint -
+      *    that would truncate them and lose everything before the
+      *    records this run is about to skip past.  OPEN EXTEND instead,
+      *    so the restarted run's output picks up where the last one
+      *    left off.
+       open-input-output.
+
+           open input input-file.
+
+           if restart-skip-count > 0
+               open extend output-file
+               open extend summary-file
+           else
+               open output output-file
+               open output summary-file
+           end-if.
+
+           if tdq-output-requested
+               if restart-skip-count > 0
+                   open extend interface-file
+               else
+                   open output interface-file
+               end-if
+           end-if.
+
+           perform read-next-record.
+
+       read-next-record.
+
+           read input-file
+               at end
+                   set input-eof to true
+           end-read.
+
+           if not input-eof then add 1 to record-count.
+
+      *    -------------------------------------------------------------
+
+      *    Read (and discard) the records an earlier run's checkpoint
+      *    shows were already processed, without re-running them
+       skip-to-restart-point.
+
+           if restart-skip-count > 0
+               perform read-next-record
+                   varying skip-index from 1 by 1
+                   until skip-index > restart-skip-count
+                       or input-eof
+           end-if.
+
+      *    -------------------------------------------------------------
+
+       process-record.
+
+           move trans-payload-length to input-length.
+
+           evaluate true
+               when input-length = 0
+                   perform skip-record
+               when mode-encode-only and not trans-type-encode
+                   perform skip-record
+               when mode-encode-only
+                   perform encode-only-record
+                       thru encode-only-record-exit
+               when mode-decode-only and not trans-type-decode
+                   perform skip-record
+               when mode-decode-only
+                   perform decode-only-record
+                       thru decode-only-record-exit
+               when trans-type-encode
+                   perform round-trip-record
+                       thru round-trip-record-exit
+               when trans-type-decode
+                   perform decode-only-record
+                       thru decode-only-record-exit
+               when other
+                   perform skip-record
+           end-evaluate.
+
+           add 1 to checkpoint-due-count.
+
+           if checkpoint-due-count >= checkpoint-interval
+               perform write-checkpoint
+               move 0 to checkpoint-due-count
+           end-if.
+
+           perform read-next-record.
+
+      *    -------------------------------------------------------------
+
+      *    Record how many input records this run has now fully
+      *    processed, so a restart after an interruption can pick up
+      *    from here instead of from the very start of the file
+       write-checkpoint.
+
+           move record-count to ckpt-records-processed.
+
+           open output checkpoint-file.
+
+           write checkpoint-record.
+
+           close checkpoint-file.
+
+      *    -------------------------------------------------------------
+
+      *    Hand the encoded result to TDQOUT when the control card
+      *    asked for it, for a downstream job to pick up
+       write-interface-record.
+
+           if tdq-output-requested
+               move spaces to interface-record
+               move encoded-buffer(1:encoded-total-length)
+                   to interface-record
+               write interface-record
+           end-if.
+
+      *    -------------------------------------------------------------
+
+      *    A record with no payload, whose type doesn't match the run's
+      *    forced mode, or whose type code is neither E nor D, is
+      *    counted and skipped rather than aborting the whole run
+       skip-record.
+
+           add 1 to skipped-record-count.
+
+           display 'Skipping record ' record-count
+               ' - trans-id ' trans-id ' type ' trans-type.
+
+      *    -------------------------------------------------------------
+
+       encode-only-record.
+
+           if input-length > max-encode-payload-length
+               perform skip-record
+               go to encode-only-record-exit
+           end-if.
+
+           perform encode-record.
+
+           if rc not = 0 then go to base64-end.
+
+           move spaces to output-record.
+           move encoded-buffer(1:encoded-total-length) to output-record.
+           write output-record.
+
+           perform write-interface-record.
 
-      *    Display results
            display 'Return code   : ' rc.
-           display 'Output length : ' output-length.
-           display 'Base64        : ' output-data.
+           display 'Encoded length: ' encoded-total-length.
+           display 'Base64        : '
+               encoded-buffer(1:encoded-total-length).
            display ' '.
 
-      *    Exit early if bad rc
+           add 1 to records-processed.
+           add input-length to total-bytes-in.
+           add encoded-total-length to total-bytes-out.
+
+       encode-only-record-exit.
+
+      *    -------------------------------------------------------------
+
+      *    The payload already holds Base64 text to be decoded
+       decode-only-record.
+
+           if input-length > max-decode-payload-length
+               perform skip-record
+               go to decode-only-record-exit
+           end-if.
+
+           move spaces to encoded-buffer.
+
+           if input-length > 0
+               move trans-payload(1:input-length)
+                   to encoded-buffer(1:input-length)
+           end-if.
+
+           move input-length to encoded-total-length.
+
+           perform decode-record.
+
            if rc not = 0 then go to base64-end.
 
+           move spaces to output-record.
+           move decoded-buffer(1:decoded-total-length) to output-record.
+           write output-record.
+
+           display 'Return code   : ' rc.
+           display 'Decoded length: ' decoded-total-length.
+           display 'Plaintext     : '
+               decoded-buffer(1:decoded-total-length).
+           display ' '.
+
+           add 1 to records-processed.
+           add input-length to total-bytes-in.
+           add decoded-total-length to total-bytes-out.
+
+       decode-only-record-exit.
+
       *    -------------------------------------------------------------
 
-      *    Setup data buffers
+       round-trip-record.
+
+           if input-length > max-encode-payload-length
+               perform skip-record
+               go to round-trip-record-exit
+           end-if.
+
+           perform encode-record.
+
+           if rc not = 0 then go to base64-end.
+
+           move spaces to output-record.
+           move encoded-buffer(1:encoded-total-length) to output-record.
+           write output-record.
+
+           perform write-interface-record.
+
+           perform decode-record.
+
+           if rc not = 0 then go to base64-end.
+
+           display 'Return code   : ' rc.
+           display 'Encoded length: ' encoded-total-length.
+           display 'Base64        : '
+               encoded-buffer(1:encoded-total-length).
+           display 'Decoded length: ' decoded-total-length.
+           display 'Plaintext     : '
+               decoded-buffer(1:decoded-total-length).
+           display ' '.
+
+           perform reconcile-record.
+
+           add 1 to records-processed.
+           add input-length to total-bytes-in.
+           add encoded-total-length to total-bytes-out.
+
+       round-trip-record-exit.
+
+      *    -------------------------------------------------------------
+
+       encode-record.
+
+           move 0 to chunk-offset.
+           move 0 to encoded-total-length.
+           move spaces to encoded-buffer.
+
+           perform encode-chunk
+               until chunk-offset >= input-length
+                   or rc not = 0.
+
+       encode-chunk.
+
+      *    Work out how much of the record is left for this chunk
+           compute bytes-remaining = input-length - chunk-offset.
+
+           if bytes-remaining > encode-chunk-size
+               move encode-chunk-size to chunk-length
+           else
+               move bytes-remaining to chunk-length
+           end-if.
+
            move spaces to input-data.
-           move output-data(1:output-length) to input-data.
-           move output-length to encoded-length.
+           move trans-payload(chunk-offset + 1:chunk-length)
+               to input-data(1:chunk-length).
+
            move spaces to output-data.
            move length of output-data to output-length.
 
-      *    Decode data from Base64
-           call 'BASE64D' using
+      *    Encode this chunk in Base64
+           call 'BASE64E' using
                by reference input-data
-               by content encoded-length
+               by content chunk-length
                by reference output-data output-length
                returning rc.
 
-      *    Display results
-           display 'Return code   : ' rc.
-           display 'Output length : ' output-length.
-           display 'Plaintext     : ' output-data.
+           if rc not = 0
+               add 1 to encode-error-count
+               perform translate-encode-rc
+               display rc-message
+           else
+               move output-data(1:output-length)
+                   to encoded-buffer(encoded-total-length + 1:
+                       output-length)
+               add output-length to encoded-total-length
+               add chunk-length to chunk-offset
+           end-if.
+
+      *    -------------------------------------------------------------
+
+       decode-record.
+
+           move 0 to chunk-offset.
+           move 0 to decoded-total-length.
+           move spaces to decoded-buffer.
+
+           perform decode-chunk
+               until chunk-offset >= encoded-total-length
+                   or rc not = 0.
+
+       decode-chunk.
+
+      *    Work out how much of the encoded buffer is left to decode
+           compute bytes-remaining =
+               encoded-total-length - chunk-offset.
+
+           if bytes-remaining > decode-chunk-size
+               move decode-chunk-size to chunk-length
+           else
+               move bytes-remaining to chunk-length
+           end-if.
+
+           move spaces to decode-data.
+           move encoded-buffer(chunk-offset + 1:chunk-length)
+               to decode-data(1:chunk-length).
+           move chunk-length to encoded-length.
+
+           move spaces to decode-output.
+           move length of decode-output to decode-length.
+
+      *    Decode this chunk from Base64
+           call 'BASE64D' using
+               by reference decode-data
+               by content encoded-length
+               by reference decode-output decode-length
+               returning rc.
+
+           if rc not = 0
+               add 1 to decode-error-count
+               perform translate-decode-rc
+               display rc-message
+           else
+               move decode-output(1:decode-length)
+                   to decoded-buffer(decoded-total-length + 1:
+                       decode-length)
+               add decode-length to decoded-total-length
+               add chunk-length to chunk-offset
+           end-if.
+
+      *    -------------------------------------------------------------
+
+      *    Translate a raw BASE64E return code into this program's own
+      *    documented return code and message, and set RC to it
+       translate-encode-rc.
+
+           evaluate rc
+               when 4
+                   move 8 to final-rc
+                   move 'BASE64E error - output buffer too small'
+                       to rc-message
+               when 8
+                   move 9 to final-rc
+                   move 'BASE64E error - invalid input character'
+                       to rc-message
+               when 12
+                   move 10 to final-rc
+                   move 'BASE64E error - input truncated'
+                       to rc-message
+               when other
+                   move 11 to final-rc
+                   move 'BASE64E error - unrecognized return code'
+                       to rc-message
+           end-evaluate.
+
+           move final-rc to rc.
+
+      *    -------------------------------------------------------------
+
+      *    Translate a raw BASE64D return code into this program's own
+      *    documented return code and message, and set RC to it
+       translate-decode-rc.
+
+           evaluate rc
+               when 4
+                   move 18 to final-rc
+                   move 'BASE64D error - output buffer too small'
+                       to rc-message
+               when 8
+                   move 19 to final-rc
+                   move 'BASE64D error - invalid input character'
+                       to rc-message
+               when 12
+                   move 20 to final-rc
+                   move 'BASE64D error - input truncated'
+                       to rc-message
+               when other
+                   move 21 to final-rc
+                   move 'BASE64D error - unrecognized return code'
+                       to rc-message
+           end-evaluate.
+
+           move final-rc to rc.
+
+      *    -------------------------------------------------------------
+
+      *    Reconcile the decoded output against the original record
+       reconcile-record.
+
+           if input-length not = decoded-total-length
+               perform flag-reconcile-mismatch
+           else
+               if input-length > 0
+                   and trans-payload(1:input-length)
+                       not = decoded-buffer(1:input-length)
+                   perform flag-reconcile-mismatch
+               end-if
+           end-if.
+
+       flag-reconcile-mismatch.
+
+           set reconcile-mismatch to true.
+
+           display 'Reconciliation mismatch on record ' record-count.
 
       *    -------------------------------------------------------------
 
-      *    All done
        base64-end.
+
+           if run-completed-ok
+               perform write-checkpoint
+           end-if.
+
+           perform write-summary-report.
+
+           close input-file
+                 output-file
+                 summary-file.
+
+           if tdq-output-requested
+               close interface-file
+           end-if.
+
+           if rc = 0 and reconcile-mismatch
+               then move reconcile-rc to rc.
+
            move rc to return-code.
            goback.
 
+      *    -------------------------------------------------------------
+
+       write-summary-report.
+
+           move records-processed to ed-records-processed.
+           move spaces to summary-record.
+           string 'Records processed  : ' ed-records-processed
+               delimited by size into summary-record.
+           write summary-record.
+
+           move total-bytes-in to ed-total-bytes-in.
+           move spaces to summary-record.
+           string 'Total bytes in     : ' ed-total-bytes-in
+               delimited by size into summary-record.
+           write summary-record.
+
+           move total-bytes-out to ed-total-bytes-out.
+           move spaces to summary-record.
+           string 'Total bytes out    : ' ed-total-bytes-out
+               delimited by size into summary-record.
+           write summary-record.
+
+           move encode-error-count to ed-encode-error-count.
+           move spaces to summary-record.
+           string 'BASE64E error count: ' ed-encode-error-count
+               delimited by size into summary-record.
+           write summary-record.
+
+           move decode-error-count to ed-decode-error-count.
+           move spaces to summary-record.
+           string 'BASE64D error count: ' ed-decode-error-count
+               delimited by size into summary-record.
+           write summary-record.
+
+           move skipped-record-count to ed-skipped-record-count.
+           move spaces to summary-record.
+           string 'Records skipped    : ' ed-skipped-record-count
+               delimited by size into summary-record.
+           write summary-record.
