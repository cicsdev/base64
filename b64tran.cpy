@@ -0,0 +1,19 @@
+      *
+      *    (C) Copyright IBM Corp. 2021
+      *
+      *    B64TRAN - Base64 transaction record.
+      *
+      *    One record represents one unit of work for BASE64O - either
+      *    a payload to encode or a payload to decode.  TRANS-TYPE
+      *    tells the program which; TRANS-PAYLOAD-LENGTH tells it how
+      *    much of TRANS-PAYLOAD is significant.
+      *
+           05  trans-id                pic x(10).
+
+           05  trans-type              pic x(01).
+               88  trans-type-encode           value 'E'.
+               88  trans-type-decode           value 'D'.
+
+           05  trans-payload-length    pic 9(4) comp.
+
+           05  trans-payload           pic x(5336).
